@@ -1,20 +1,123 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LEAP.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "LEAPAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01 AUD-RECORD.
+           05 AUD-JOB-NAME PIC X(8).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 AUD-YEAR PIC 9(4).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 AUD-RESULT PIC 9.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 AUD-ERROR-CODE PIC 9.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 AUD-DATE PIC 9(8).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 AUD-TIME PIC 9(6).
        WORKING-STORAGE SECTION.
-       01 WS-RESULT PIC 9.
-       01 WS-YEAR PIC 9(4).
        01 WS-FOUR PIC 9 VALUE 4.
+       01 WS-HUNDRED PIC 9(3) VALUE 100.
+       01 WS-FOUR-HUNDRED PIC 9(3) VALUE 400.
        01 WS-DIVISIBLE-BY-FOUR PIC 9.
-       01 WS-DIV-RES PIC 9 VALUE ZEROES.
-       PROCEDURE DIVISION.
+       01 WS-DIVISIBLE-BY-100 PIC 99.
+       01 WS-DIVISIBLE-BY-400 PIC 999.
+       01 WS-DIV-RES PIC 9(4) VALUE ZEROES.
+       01 WS-YEAR-MIN PIC 9(4) VALUE 1601.
+       01 WS-YEAR-MAX PIC 9(4) VALUE 9999.
+       01 WS-AUDIT-FILE-OPEN-SW PIC X VALUE "N".
+           88 WS-AUDIT-FILE-IS-OPEN VALUE "Y".
+       01 WS-AUDIT-FILE-STATUS PIC XX VALUE "00".
+       01 WS-CURRENT-DATE-TIME PIC X(21).
+       01 WS-CURRENT-DATE-TIME-R REDEFINES WS-CURRENT-DATE-TIME.
+           05 WS-CDT-DATE PIC 9(8).
+           05 WS-CDT-TIME PIC 9(6).
+           05 FILLER PIC X(7).
+       LINKAGE SECTION.
+       COPY LEAPIO.
+       PROCEDURE DIVISION USING LEAP-IO-PARMS.
        LEAP.
-      * Enter solution here
-      * TODO: If WS-YEAR is divisible by 4 then see if it's divisible by
-      * 100
-       DIVIDE WS-YEAR BY WS-FOUR 
-        GIVING WS-DIV-RES REMAINDER WS-DIVISIBLE-BY-FOUR.
-         CONTINUE.
+           SET LEAP-IO-YEAR-VALID TO TRUE
+           MOVE 0 TO LEAP-IO-RESULT
+           PERFORM VALIDATE-YEAR
+           IF LEAP-IO-YEAR-VALID
+               PERFORM COMPUTE-LEAP-YEAR
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD.
        LEAP-EXIT.
-         EXIT.
+           GOBACK.
+
+       VALIDATE-YEAR.
+      * A year is only usable once it is numeric and falls inside the
+      * range our fiscal jobs care about.
+           IF LEAP-IO-YEAR NOT NUMERIC
+               SET LEAP-IO-YEAR-INVALID TO TRUE
+           ELSE
+               IF LEAP-IO-YEAR < WS-YEAR-MIN OR
+                   LEAP-IO-YEAR > WS-YEAR-MAX
+                   SET LEAP-IO-YEAR-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+       COMPUTE-LEAP-YEAR.
+      * Gregorian rule: divisible by 4, and if divisible by 100 then
+      * also must be divisible by 400.
+           DIVIDE LEAP-IO-YEAR BY WS-FOUR
+               GIVING WS-DIV-RES REMAINDER WS-DIVISIBLE-BY-FOUR.
+           IF WS-DIVISIBLE-BY-FOUR NOT = ZERO
+               MOVE 0 TO LEAP-IO-RESULT
+           ELSE
+               DIVIDE LEAP-IO-YEAR BY WS-HUNDRED
+                   GIVING WS-DIV-RES REMAINDER WS-DIVISIBLE-BY-100
+               IF WS-DIVISIBLE-BY-100 NOT = ZERO
+                   MOVE 1 TO LEAP-IO-RESULT
+               ELSE
+                   DIVIDE LEAP-IO-YEAR BY WS-FOUR-HUNDRED
+                       GIVING WS-DIV-RES REMAINDER WS-DIVISIBLE-BY-400
+                   IF WS-DIVISIBLE-BY-400 = ZERO
+                       MOVE 1 TO LEAP-IO-RESULT
+                   ELSE
+                       MOVE 0 TO LEAP-IO-RESULT
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+      * SOX audit trail - one record per LEAP invocation: who called
+      * it, what year was checked, what it decided, and when.
+           IF NOT WS-AUDIT-FILE-IS-OPEN
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUDIT-FILE-STATUS = "35"
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF
+               IF WS-AUDIT-FILE-STATUS = "00"
+                   SET WS-AUDIT-FILE-IS-OPEN TO TRUE
+               ELSE
+                   DISPLAY "LEAP: UNABLE TO OPEN LEAPAUD, STATUS "
+                       WS-AUDIT-FILE-STATUS
+               END-IF
+           END-IF
+           IF WS-AUDIT-FILE-IS-OPEN
+      * GnuCOBOL does not apply the FD-level VALUE clauses to the
+      * record buffer at OPEN time, so the FILLER separators must be
+      * spaced out explicitly before the named fields are moved in.
+               MOVE SPACES TO AUD-RECORD
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+               MOVE LEAP-IO-JOB-NAME TO AUD-JOB-NAME
+               MOVE LEAP-IO-YEAR TO AUD-YEAR
+               MOVE LEAP-IO-RESULT TO AUD-RESULT
+               MOVE LEAP-IO-ERROR-CODE TO AUD-ERROR-CODE
+               MOVE WS-CDT-DATE TO AUD-DATE
+               MOVE WS-CDT-TIME TO AUD-TIME
+               WRITE AUD-RECORD
+               IF WS-AUDIT-FILE-STATUS NOT = "00"
+                   DISPLAY "LEAP: AUDIT WRITE FAILED, STATUS "
+                       WS-AUDIT-FILE-STATUS
+               END-IF
+           END-IF.
