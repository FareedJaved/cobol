@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEAPINQ.
+      * Pseudo-conversational CICS transaction for ad hoc leap-year
+      * lookups from a terminal - CSRs verifying a Feb 29 billing date
+      * while a customer is on the phone, without kicking off a batch
+      * job. Calls the same LEAP subroutine the batch jobs use.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY LEAPMAP.
+       COPY LEAPIO.
+       01 WS-MAPNAME PIC X(8) VALUE "LEAPMAPI".
+       01 WS-MAPSETNAME PIC X(8) VALUE "LEAPMAP".
+       01 WS-RESP PIC S9(8) COMP.
+       PROCEDURE DIVISION.
+       LEAPINQ-MAIN.
+           EXEC CICS HANDLE AID
+               CLEAR(END-INQUIRY)
+               PF3(END-INQUIRY)
+           END-EXEC
+           EXEC CICS RECEIVE MAP(WS-MAPNAME) MAPSET(WS-MAPSETNAME)
+               INTO(LEAPMAPI) RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               PERFORM SEND-INITIAL-MAP
+           ELSE
+               PERFORM PROCESS-YEAR-INQUIRY
+           END-IF
+           EXEC CICS RETURN TRANSID("LEAP") END-EXEC.
+
+       SEND-INITIAL-MAP.
+           MOVE SPACES TO RESULTO
+           MOVE SPACES TO MSGLO
+           EXEC CICS SEND MAP(WS-MAPNAME) MAPSET(WS-MAPSETNAME)
+               FROM(LEAPMAPO) ERASE
+           END-EXEC.
+
+       PROCESS-YEAR-INQUIRY.
+           MOVE YEARI TO LEAP-IO-YEAR
+           MOVE "LEAPINQ" TO LEAP-IO-JOB-NAME
+           CALL "LEAP" USING LEAP-IO-PARMS
+           IF LEAP-IO-YEAR-INVALID
+               MOVE SPACES TO RESULTO
+               MOVE "INVALID YEAR - PLEASE RE-ENTER" TO MSGLO
+           ELSE
+               IF LEAP-IO-IS-LEAP-YEAR
+                   MOVE "YES - THIS IS A LEAP YEAR" TO RESULTO
+               ELSE
+                   MOVE "NO - NOT A LEAP YEAR" TO RESULTO
+               END-IF
+               MOVE SPACES TO MSGLO
+           END-IF
+           EXEC CICS SEND MAP(WS-MAPNAME) MAPSET(WS-MAPSETNAME)
+               FROM(LEAPMAPO) DATAONLY
+           END-EXEC.
+
+       END-INQUIRY.
+           EXEC CICS SEND TEXT
+               FROM("LEAP YEAR INQUIRY ENDED")
+               LENGTH(23)
+               ERASE
+               FREEKB
+           END-EXEC
+           EXEC CICS RETURN END-EXEC.
