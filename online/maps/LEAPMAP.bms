@@ -0,0 +1,38 @@
+LEAPMAP  DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               CTRL=(FREEKB,FRSET),                                    X
+               TIOAPFX=YES,                                            X
+               STORAGE=AUTO
+*
+LEAPMAPI DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+TITLE1   DFHMDF POS=(01,01),                                           X
+               LENGTH=30,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               INITIAL='LEAP YEAR INQUIRY'
+*
+YRLBL    DFHMDF POS=(03,01),                                           X
+               LENGTH=17,                                              X
+               ATTRB=PROT,                                             X
+               INITIAL='ENTER YEAR (CCYY)'
+YEAR     DFHMDF POS=(03,19),                                           X
+               LENGTH=4,                                               X
+               ATTRB=(UNPROT,NUM,IC)
+*
+RESLBL   DFHMDF POS=(05,01),                                           X
+               LENGTH=8,                                               X
+               ATTRB=PROT,                                             X
+               INITIAL='RESULT:'
+RESULT   DFHMDF POS=(05,10),                                           X
+               LENGTH=30,                                              X
+               ATTRB=(PROT,BRT)
+*
+MSGL     DFHMDF POS=(23,01),                                           X
+               LENGTH=79,                                              X
+               ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
