@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEAPDRV.
+      * Run-time driver for the LEAP subroutine. Accepts the target
+      * year either as a JCL PARM (EXEC PGM=LEAPDRV,PARM='YYYY') or,
+      * when no PARM is supplied, from a SYSIN control card, so
+      * operators can point one load module at any year without a
+      * recompile.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD-FILE.
+       01 CC-RECORD.
+           05 CC-YEAR PIC 9(4).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+           88 WS-EOF VALUE "Y".
+       01 WS-YEAR PIC 9(4).
+       COPY LEAPIO.
+       LINKAGE SECTION.
+       01 LK-PARM.
+           05 LK-PARM-LENGTH PIC S9(4) COMP.
+           05 LK-PARM-DATA PIC X(4).
+       PROCEDURE DIVISION USING LK-PARM.
+       LEAPDRV-MAIN.
+           IF LK-PARM-LENGTH = 4
+               MOVE LK-PARM-DATA (1:4) TO WS-YEAR
+           ELSE
+               IF LK-PARM-LENGTH > ZERO
+      * A PARM was supplied but isn't exactly CCYY - reject it rather
+      * than read a truncated/garbled year out of it.
+                   SET WS-EOF TO TRUE
+               ELSE
+                   PERFORM READ-YEAR-FROM-CONTROL-CARD
+               END-IF
+           END-IF
+           IF WS-EOF
+               DISPLAY "LEAPDRV: NO YEAR SUPPLIED VIA PARM OR SYSIN"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE WS-YEAR TO LEAP-IO-YEAR
+               MOVE "LEAPDRV" TO LEAP-IO-JOB-NAME
+               CALL "LEAP" USING LEAP-IO-PARMS
+               IF LEAP-IO-YEAR-INVALID
+                   DISPLAY "LEAPDRV: INVALID YEAR " WS-YEAR
+                   MOVE 16 TO RETURN-CODE
+               ELSE
+                   IF LEAP-IO-IS-LEAP-YEAR
+                       DISPLAY WS-YEAR " IS A LEAP YEAR"
+                   ELSE
+                       DISPLAY WS-YEAR " IS NOT A LEAP YEAR"
+                   END-IF
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
+           GOBACK.
+
+       READ-YEAR-FROM-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD-FILE
+           READ CONTROL-CARD-FILE INTO CC-RECORD
+               AT END SET WS-EOF TO TRUE
+           END-READ
+           CLOSE CONTROL-CARD-FILE
+           IF NOT WS-EOF
+               MOVE CC-YEAR TO WS-YEAR
+           END-IF.
