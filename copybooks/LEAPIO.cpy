@@ -0,0 +1,12 @@
+      * LEAPIO - shared year-in / result-out interface exchanged with
+      * the LEAP subroutine. Any program that calls LEAP copies this
+      * in so a field-width change only has to happen in one place.
+       01 LEAP-IO-PARMS.
+           05 LEAP-IO-YEAR PIC 9(4).
+           05 LEAP-IO-RESULT PIC 9.
+               88 LEAP-IO-IS-LEAP-YEAR VALUE 1.
+               88 LEAP-IO-IS-NOT-LEAP-YEAR VALUE 0.
+           05 LEAP-IO-ERROR-CODE PIC 9.
+               88 LEAP-IO-YEAR-VALID VALUE 0.
+               88 LEAP-IO-YEAR-INVALID VALUE 1.
+           05 LEAP-IO-JOB-NAME PIC X(8).
