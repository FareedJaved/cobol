@@ -0,0 +1,10 @@
+      * CALREC - fiscal calendar file record layout.
+      * Shared by CALENDAR-BUILD (writer) and any reader jobs.
+       01 CAL-RECORD.
+           05 CAL-YEAR PIC 9(4).
+           05 CAL-LEAP-FLAG PIC 9.
+               88 CAL-IS-LEAP-YEAR VALUE 1.
+               88 CAL-IS-NOT-LEAP-YEAR VALUE 0.
+           05 CAL-DAYS-IN-YEAR PIC 9(3).
+           05 CAL-MONTH-END-TABLE.
+               10 CAL-MONTH-END-DAY OCCURS 12 TIMES PIC 9(2).
