@@ -0,0 +1,50 @@
+      * LEAPMAP - symbolic map generated from online/maps/LEAPMAP.bms
+      * by the BMS macro assembly. Hand-transcribed here since this
+      * repo does not run an assembler step; keep it in sync with the
+      * .bms source if the map layout ever changes.
+       01  LEAPMAPI.
+           05  FILLER                PIC X(12).
+           05  TITLE1L               PIC S9(4) COMP.
+           05  TITLE1F               PIC X.
+           05  FILLER REDEFINES TITLE1F.
+               10  TITLE1A           PIC X.
+           05  TITLE1I               PIC X(30).
+           05  YRLBLL                PIC S9(4) COMP.
+           05  YRLBLF                PIC X.
+           05  FILLER REDEFINES YRLBLF.
+               10  YRLBLA            PIC X.
+           05  YRLBLI                PIC X(17).
+           05  YEARL                 PIC S9(4) COMP.
+           05  YEARF                 PIC X.
+           05  FILLER REDEFINES YEARF.
+               10  YEARA             PIC X.
+           05  YEARI                 PIC X(4).
+           05  RESLBLL               PIC S9(4) COMP.
+           05  RESLBLF               PIC X.
+           05  FILLER REDEFINES RESLBLF.
+               10  RESLBLA           PIC X.
+           05  RESLBLI               PIC X(8).
+           05  RESULTL               PIC S9(4) COMP.
+           05  RESULTF               PIC X.
+           05  FILLER REDEFINES RESULTF.
+               10  RESULTA           PIC X.
+           05  RESULTI               PIC X(30).
+           05  MSGLL                 PIC S9(4) COMP.
+           05  MSGLF                 PIC X.
+           05  FILLER REDEFINES MSGLF.
+               10  MSGLA             PIC X.
+           05  MSGLI                 PIC X(79).
+       01  LEAPMAPO REDEFINES LEAPMAPI.
+           05  FILLER                PIC X(12).
+           05  FILLER                PIC X(3).
+           05  TITLE1O               PIC X(30).
+           05  FILLER                PIC X(3).
+           05  YRLBLO                PIC X(17).
+           05  FILLER                PIC X(3).
+           05  YEARO                 PIC X(4).
+           05  FILLER                PIC X(3).
+           05  RESLBLO               PIC X(8).
+           05  FILLER                PIC X(3).
+           05  RESULTO               PIC X(30).
+           05  FILLER                PIC X(3).
+           05  MSGLO                 PIC X(79).
