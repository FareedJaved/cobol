@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALENDAR-BUILD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALENDAR-FILE ASSIGN TO "CALFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CAL-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CALCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALENDAR-FILE
+           RECORDING MODE IS F.
+       COPY CALREC.
+       FD  CHECKPOINT-FILE.
+       01 CKPT-RECORD.
+           05 CKPT-ORIGINAL-START-YEAR PIC 9(4).
+           05 CKPT-ORIGINAL-END-YEAR PIC 9(4).
+           05 CKPT-LAST-YEAR-DONE PIC 9(4).
+       WORKING-STORAGE SECTION.
+       01 WS-CKPT-FILE-STATUS PIC XX VALUE "00".
+       01 WS-CAL-FILE-STATUS PIC XX VALUE "00".
+       01 WS-RESTARTED-SWITCH PIC X VALUE "N".
+           88 WS-IS-RESTART VALUE "Y".
+       01 WS-CURRENT-DATE.
+           05 WS-CURRENT-YEAR PIC 9(4).
+           05 FILLER PIC X(4).
+       01 WS-START-YEAR PIC 9(4).
+       01 WS-END-YEAR PIC 9(4).
+       01 WS-ORIGINAL-START-YEAR PIC 9(4).
+       01 WS-ORIGINAL-END-YEAR PIC 9(4).
+       01 WS-WORK-YEAR PIC 9(4).
+       COPY LEAPIO.
+       01 WS-ABORT-SWITCH PIC X VALUE "N".
+           88 WS-ABORT-RUN VALUE "Y".
+       01 WS-YEAR-SPAN PIC 9(2) VALUE 10.
+       01 WS-MONTH-LENGTHS.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 28.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+       01 WS-MONTH-LENGTHS-TBL REDEFINES WS-MONTH-LENGTHS.
+           05 WS-MONTH-LEN OCCURS 12 TIMES PIC 9(2).
+       01 WS-MONTH-IDX PIC 9(2).
+       PROCEDURE DIVISION.
+       CALENDAR-BUILD-MAIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           SUBTRACT WS-YEAR-SPAN FROM WS-CURRENT-YEAR
+               GIVING WS-ORIGINAL-START-YEAR
+           ADD WS-CURRENT-YEAR WS-YEAR-SPAN
+               GIVING WS-ORIGINAL-END-YEAR
+           MOVE WS-ORIGINAL-START-YEAR TO WS-START-YEAR
+           MOVE WS-ORIGINAL-END-YEAR TO WS-END-YEAR
+           PERFORM CHECK-FOR-RESTART
+           IF WS-IS-RESTART
+               OPEN EXTEND CALENDAR-FILE
+               DISPLAY "CALENDAR-BUILD: RESTARTING AFTER "
+                   WS-START-YEAR
+           ELSE
+               OPEN OUTPUT CALENDAR-FILE
+           END-IF
+           IF WS-CAL-FILE-STATUS NOT = "00"
+               DISPLAY "CALENDAR-BUILD: UNABLE TO OPEN CALFILE, "
+                   "STATUS " WS-CAL-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABORT-RUN TO TRUE
+           END-IF
+           PERFORM VARYING WS-WORK-YEAR FROM WS-START-YEAR BY 1
+               UNTIL WS-WORK-YEAR > WS-END-YEAR OR WS-ABORT-RUN
+               PERFORM BUILD-YEAR-RECORD THRU BUILD-YEAR-RECORD-EXIT
+               IF NOT WS-ABORT-RUN
+                   WRITE CAL-RECORD
+                   IF WS-CAL-FILE-STATUS NOT = "00"
+                       DISPLAY "CALENDAR-BUILD: WRITE FAILED FOR "
+                           WS-WORK-YEAR ", STATUS " WS-CAL-FILE-STATUS
+                       MOVE 16 TO RETURN-CODE
+                       SET WS-ABORT-RUN TO TRUE
+                   ELSE
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE CALENDAR-FILE
+           IF NOT WS-ABORT-RUN
+               PERFORM REMOVE-CHECKPOINT
+           END-IF
+           GOBACK.
+
+       CHECK-FOR-RESTART.
+      * If a checkpoint from a prior, abended run exists, resume the
+      * year range from the year after the last one completed, using
+      * the ORIGINAL start/end years the abended run was given rather
+      * than recomputing from today's date - the wall-clock date may
+      * have rolled between the abend and the restart.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE INTO CKPT-RECORD
+                   AT END CONTINUE
+                   NOT AT END
+                       SET WS-IS-RESTART TO TRUE
+                       MOVE CKPT-ORIGINAL-START-YEAR
+                           TO WS-ORIGINAL-START-YEAR
+                       MOVE CKPT-ORIGINAL-END-YEAR
+                           TO WS-ORIGINAL-END-YEAR
+                       MOVE CKPT-ORIGINAL-END-YEAR TO WS-END-YEAR
+                       ADD 1 TO CKPT-LAST-YEAR-DONE
+                           GIVING WS-START-YEAR
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+      * Rewritten after every year so a restart always resumes from
+      * the last successfully completed year, not a stale one, and
+      * always against the original year range that run was given.
+           MOVE WS-ORIGINAL-START-YEAR TO CKPT-ORIGINAL-START-YEAR
+           MOVE WS-ORIGINAL-END-YEAR TO CKPT-ORIGINAL-END-YEAR
+           MOVE WS-WORK-YEAR TO CKPT-LAST-YEAR-DONE
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "CALENDAR-BUILD: UNABLE TO OPEN CALCKPT, "
+                   "STATUS " WS-CKPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABORT-RUN TO TRUE
+           ELSE
+               WRITE CKPT-RECORD
+               IF WS-CKPT-FILE-STATUS NOT = "00"
+                   DISPLAY "CALENDAR-BUILD: CHECKPOINT WRITE FAILED, "
+                       "STATUS " WS-CKPT-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   SET WS-ABORT-RUN TO TRUE
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       REMOVE-CHECKPOINT.
+      * A clean end-to-end run has nothing left to restart from - drop
+      * the checkpoint so the next run is not mistaken for a restart.
+           CALL "CBL_DELETE_FILE" USING "CALCKPT".
+
+       BUILD-YEAR-RECORD.
+           MOVE WS-WORK-YEAR TO CAL-YEAR
+           MOVE WS-WORK-YEAR TO LEAP-IO-YEAR
+           MOVE "CALBLD" TO LEAP-IO-JOB-NAME
+           CALL "LEAP" USING LEAP-IO-PARMS
+           IF LEAP-IO-YEAR-INVALID
+               DISPLAY "CALENDAR-BUILD: INVALID YEAR " WS-WORK-YEAR
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABORT-RUN TO TRUE
+               GO TO BUILD-YEAR-RECORD-EXIT
+           END-IF
+           MOVE LEAP-IO-RESULT TO CAL-LEAP-FLAG
+           IF CAL-IS-LEAP-YEAR
+               MOVE 366 TO CAL-DAYS-IN-YEAR
+           ELSE
+               MOVE 365 TO CAL-DAYS-IN-YEAR
+           END-IF
+           PERFORM VARYING WS-MONTH-IDX FROM 1 BY 1
+               UNTIL WS-MONTH-IDX > 12
+               MOVE WS-MONTH-LEN (WS-MONTH-IDX)
+                   TO CAL-MONTH-END-DAY (WS-MONTH-IDX)
+           END-PERFORM
+           IF CAL-IS-LEAP-YEAR
+               MOVE 29 TO CAL-MONTH-END-DAY (2)
+           END-IF.
+       BUILD-YEAR-RECORD-EXIT.
+           EXIT.
