@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEAPRPT01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "SYSPRINT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD-FILE.
+       01 CC-RECORD.
+           05 CC-START-YEAR PIC 9(4).
+           05 CC-END-YEAR PIC 9(4).
+       FD  REPORT-FILE.
+       01 RPT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+           88 WS-EOF VALUE "Y".
+       01 WS-START-YEAR PIC 9(4).
+       01 WS-END-YEAR PIC 9(4).
+       01 WS-WORK-YEAR PIC 9(4).
+       COPY LEAPIO.
+       01 WS-LEAP-COUNT PIC 9(4) VALUE ZEROES.
+       01 WS-HDR-1.
+           05 FILLER PIC X(30) VALUE "LEAP DAY IMPACT REPORT".
+       01 WS-HDR-2.
+           05 FILLER PIC X(6)  VALUE "YEAR".
+           05 FILLER PIC X(12) VALUE "LEAP-YEAR".
+           05 FILLER PIC X(14) VALUE "FEB-29-WATCH".
+       01 WS-DETAIL-LINE.
+           05 WS-D-YEAR PIC 9(4).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-D-LEAP-FLAG PIC X(9).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 WS-D-FEB29-FLAG PIC X(1).
+       01 WS-SUMMARY-LINE.
+           05 FILLER PIC X(20) VALUE "TOTAL LEAP YEARS: ".
+           05 WS-S-COUNT PIC ZZZ9.
+       PROCEDURE DIVISION.
+       LEAPRPT01-MAIN.
+           OPEN INPUT CONTROL-CARD-FILE
+           OPEN OUTPUT REPORT-FILE
+           READ CONTROL-CARD-FILE INTO CC-RECORD
+               AT END SET WS-EOF TO TRUE
+           END-READ
+           IF WS-EOF
+               DISPLAY "LEAPRPT01: NO CONTROL CARD SUPPLIED"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF CC-START-YEAR NOT NUMERIC
+                   OR CC-END-YEAR NOT NUMERIC
+                   OR CC-START-YEAR > CC-END-YEAR
+                   DISPLAY "LEAPRPT01: INVALID CONTROL CARD"
+                   MOVE 16 TO RETURN-CODE
+               ELSE
+                   MOVE CC-START-YEAR TO WS-START-YEAR
+                   MOVE CC-END-YEAR TO WS-END-YEAR
+                   PERFORM PRINT-HEADINGS
+                   PERFORM VARYING WS-WORK-YEAR FROM WS-START-YEAR BY 1
+                       UNTIL WS-WORK-YEAR > WS-END-YEAR
+                       PERFORM PROCESS-ONE-YEAR
+                   END-PERFORM
+                   MOVE WS-LEAP-COUNT TO WS-S-COUNT
+                   WRITE RPT-LINE FROM WS-SUMMARY-LINE
+               END-IF
+           END-IF
+           CLOSE CONTROL-CARD-FILE REPORT-FILE
+           GOBACK.
+
+       PRINT-HEADINGS.
+           WRITE RPT-LINE FROM WS-HDR-1
+           WRITE RPT-LINE FROM WS-HDR-2.
+
+       PROCESS-ONE-YEAR.
+           MOVE WS-WORK-YEAR TO LEAP-IO-YEAR
+           MOVE "LEAPRPT1" TO LEAP-IO-JOB-NAME
+           CALL "LEAP" USING LEAP-IO-PARMS
+           IF LEAP-IO-YEAR-INVALID
+               DISPLAY "LEAPRPT01: SKIPPING INVALID YEAR " WS-WORK-YEAR
+           ELSE
+               IF LEAP-IO-IS-LEAP-YEAR
+                   MOVE WS-WORK-YEAR TO WS-D-YEAR
+                   MOVE "YES" TO WS-D-LEAP-FLAG
+                   MOVE "Y" TO WS-D-FEB29-FLAG
+                   WRITE RPT-LINE FROM WS-DETAIL-LINE
+                   ADD 1 TO WS-LEAP-COUNT
+               END-IF
+           END-IF.
