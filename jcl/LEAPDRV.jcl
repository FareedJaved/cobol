@@ -0,0 +1,10 @@
+//LEAPDRV  JOB (ACCT),'LEAP YEAR CHECK',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* RUNS LEAPDRV FOR A SINGLE OPERATOR-SUPPLIED YEAR.
+//* PARM='YYYY' TAKES PRIORITY; IF PARM IS OMITTED, LEAPDRV
+//* READS THE YEAR FROM THE SYSIN CONTROL CARD BELOW INSTEAD.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=LEAPDRV,PARM='2024'
+//STEPLIB  DD DSN=PROD.LEAP.LOADLIB,DISP=SHR
+//SYSIN    DD DUMMY
+//SYSOUT   DD SYSOUT=*
